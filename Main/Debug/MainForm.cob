@@ -84,18 +84,131 @@
 000068 PROGRAM-ID.     POW-SCRIPTLET2.
 000069*<SCRIPT DIVISION="PROCEDURE", CONTROL="CMD-TXT", EVENT="Return", POW-NAME="SCRIPTLET2", TYPE="ETC">
 000070 ENVIRONMENT     DIVISION.
+000070 INPUT-OUTPUT    SECTION.
+000070 FILE-CONTROL.
+000070     SELECT OPTIONAL TOKEN-FILE ASSIGN TO 'token.txt'
+000070         ORGANIZATION IS LINE SEQUENTIAL
+000070         ACCESS MODE IS SEQUENTIAL
+000070         FILE STATUS IS WS-TOKEN-FILE-STATUS.
 000071 DATA            DIVISION.
+000071 FILE            SECTION.
+000071 FD TOKEN-FILE.
+000071 COPY TOKENREC.
 000072 WORKING-STORAGE SECTION.
 000073*
-000074 01  TOKEN-GERADO PIC 9(09) VALUE ZEROS.
+000074 COPY TOKENCFG.
+000074 01  TOKEN-INFORMADO PIC X(11) VALUE SPACES.
+000074 01  WS-DIGITOS-INFORMADOS PIC 9(10) VALUE ZERO.
+000074 01  WS-INICIO-DIGITOS PIC 9(02) VALUE ZERO.
+000074 01  WS-TOKEN-FILE-STATUS PIC X(02) VALUE '00'.
+000074 01  WS-FIM-ARQUIVO PIC X VALUE 'N'.
+000074     88  FIM-ARQUIVO VALUE 'Y'.
+000074 01  WS-TOKEN-ENCONTRADO PIC X VALUE 'N'.
+000074     88  TOKEN-ENCONTRADO VALUE 'Y'.
+000074 01  WS-DATAHORA-ENCONTRADA PIC X(14) VALUE SPACES.
+000074 01  WS-MENSAGEM PIC X(40) VALUE SPACES.
+000074*
+000074*    Policy window: a token stops validating this many days
+000074*    after it was generated.
+000074 01  WS-VALIDADE-DIAS PIC 9(3) VALUE 7.
+000074 01  WS-DATA-HOJE PIC 9(8) VALUE ZERO.
+000074 01  WS-DATA-TOKEN PIC 9(8) VALUE ZERO.
+000074 01  WS-DIAS-HOJE PIC S9(9) VALUE ZERO.
+000074 01  WS-DIAS-TOKEN PIC S9(9) VALUE ZERO.
+000074 01  WS-TOKEN-EXPIRADO PIC X VALUE 'N'.
+000074     88  TOKEN-EXPIRADO VALUE 'Y'.
+000074 01  WS-TOKEN-SEM-DATA PIC X VALUE 'N'.
+000074     88  TOKEN-SEM-DATA VALUE 'Y'.
 000075*
 #LINE 76,#START,#OTHER
 000076 01 POW-0001 PIC S9(14)V9(4).
 #LINE 75,#END
-000076 PROCEDURE       DIVISION.                              .
+000076 PROCEDURE       DIVISION.
+000077 VALIDAR-TOKEN.
+000077     CALL "XPOWCFWNDGETNUMERIC" USING VALUE CMD-TXT
+000077         REFERENCE POW-0001
+000077     END-CALL
+000077     IF TOKENCFG-ALFA-CHECK
+000077         MOVE 'FORMATO ALFANUMERICO: USE O RELATORIO'
+000077             TO WS-MENSAGEM
+000077     ELSE
+000077         MOVE 'N' TO WS-FIM-ARQUIVO
+000077         MOVE 'N' TO WS-TOKEN-ENCONTRADO
+000077         MOVE 'N' TO WS-TOKEN-EXPIRADO
+000077         MOVE 'N' TO WS-TOKEN-SEM-DATA
+000077         MOVE SPACES TO WS-DATAHORA-ENCONTRADA
+000077         MOVE SPACES TO TOKEN-INFORMADO
+000077         COMPUTE WS-DIGITOS-INFORMADOS = POW-0001
+000077         COMPUTE WS-INICIO-DIGITOS = 11 - TOKENCFG-COMPRIMENTO
+000077         MOVE WS-DIGITOS-INFORMADOS(WS-INICIO-DIGITOS:
+000077             TOKENCFG-COMPRIMENTO)
+000077             TO TOKEN-INFORMADO(1:TOKENCFG-COMPRIMENTO)
+000077         OPEN INPUT TOKEN-FILE
+000077         IF WS-TOKEN-FILE-STATUS NOT = '00'
+000077                 AND WS-TOKEN-FILE-STATUS NOT = '05'
+000077             MOVE SPACES TO WS-MENSAGEM
+000077             STRING 'ERRO AO ABRIR TOKEN.TXT: ' WS-TOKEN-FILE-STATUS
+000077                 DELIMITED BY SIZE INTO WS-MENSAGEM
+000077             CALL "XPOWCFWNDSETTEXT" USING VALUE CmStatic1
+000077                 REFERENCE WS-MENSAGEM
+000077             END-CALL
+000077             EXIT PROGRAM
+000077         END-IF
+000077         PERFORM UNTIL FIM-ARQUIVO
+000077             READ TOKEN-FILE
+000077                 AT END
+000077                     MOVE 'Y' TO WS-FIM-ARQUIVO
+000077                 NOT AT END
+000077                     IF TOKEN-RECORD-TOKEN(1:TOKENCFG-COMPRIMENTO) =
+000077                             TOKEN-INFORMADO(1:TOKENCFG-COMPRIMENTO)
+000077                         MOVE 'Y' TO WS-TOKEN-ENCONTRADO
+000077                         MOVE TOKEN-RECORD-DATAHORA
+000077                             TO WS-DATAHORA-ENCONTRADA
+000077                         MOVE 'Y' TO WS-FIM-ARQUIVO
+000077                     END-IF
+000077             END-READ
+000077         END-PERFORM
+000077         CLOSE TOKEN-FILE
+000077         IF TOKEN-ENCONTRADO
+000077             IF WS-DATAHORA-ENCONTRADA = SPACES
+000077      *>         Ledger line predates req 003 (no datahora field
+000077      *>         existed yet); LINE SEQUENTIAL space-padded it on
+000077      *>         read, so there is no real date to check expiry
+000077      *>         against - say so instead of computing a bogus
+000077      *>         expiry off an all-blank "date".
+000077                 MOVE 'Y' TO WS-TOKEN-SEM-DATA
+000077             ELSE
+000077                 MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+000077                 MOVE WS-DATAHORA-ENCONTRADA(1:8) TO WS-DATA-TOKEN
+000077                 COMPUTE WS-DIAS-HOJE =
+000077                     FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+000077                 COMPUTE WS-DIAS-TOKEN =
+000077                     FUNCTION INTEGER-OF-DATE(WS-DATA-TOKEN)
+000077                 IF (WS-DIAS-HOJE - WS-DIAS-TOKEN) > WS-VALIDADE-DIAS
+000077                     MOVE 'Y' TO WS-TOKEN-EXPIRADO
+000077                 END-IF
+000077             END-IF
+000077         END-IF
+000077         IF TOKEN-SEM-DATA
+000077             MOVE 'TOKEN SEM DATA DE EMISSAO' TO WS-MENSAGEM
+000077         ELSE
+000077             IF TOKEN-EXPIRADO
+000077                 MOVE 'TOKEN EXPIRADO' TO WS-MENSAGEM
+000077             ELSE
+000077                 IF TOKEN-ENCONTRADO
+000077                     MOVE 'TOKEN VALIDO' TO WS-MENSAGEM
+000077                 ELSE
+000077                     MOVE 'TOKEN NAO ENCONTRADO' TO WS-MENSAGEM
+000077                 END-IF
+000077             END-IF
+000077         END-IF
+000077     END-IF
+000077     CALL "XPOWCFWNDSETTEXT" USING VALUE CmStatic1
+000077         REFERENCE WS-MENSAGEM
+000077     END-CALL
 #LINE 78,#END
 000079     EXIT PROGRAM.
-000080*   
+000080*
 000081*</SCRIPT>
 000082 END PROGRAM     POW-SCRIPTLET2.
 000083 END PROGRAM     MainForm.
