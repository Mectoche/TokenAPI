@@ -64,35 +64,53 @@
 000047 PROGRAM-ID.     POW-SCRIPTLET1.
 000048*<SCRIPT DIVISION="PROCEDURE", CONTROL="BTN-GERAR", EVENT="Click", POW-NAME="SCRIPTLET1", TYPE="ETC">
 000049 ENVIRONMENT     DIVISION.
-000050 INPUT-OUTPUT    SECTION.
-000051 FILE-CONTROL.
-000052     SELECT TOKEN-FILE ASSIGN TO 'token.txt'
-000053         ORGANIZATION IS LINE SEQUENTIAL
-000054         ACCESS MODE IS SEQUENTIAL.    
 000055 DATA            DIVISION.
-000056 FILE            SECTION.
-000057 FD TOKEN-FILE.
-000058 01 TOKEN-RECORD PIC 9(10).
-000059*
 000060 WORKING-STORAGE SECTION.
 000061*
-000062 01  TOKEN-GERADO PIC 9(10) VALUE ZEROS.
+000062 COPY TOKENCFG.
+000062 01  TOKEN-GERADO PIC X(11) VALUE SPACES.
+000062 01  WS-TOKEN-STATUS PIC X(02) VALUE '00'.
+000062 01  WS-MENSAGEM PIC X(40) VALUE SPACES.
 000063*
 #LINE 64,#START,#OTHER
 000064 01 POW-0000 PIC S9(14)V9(4).
 #LINE 63,#END
 000064 PROCEDURE       DIVISION.
 000065 GERAR-TOKEN.
-000066     OPEN OUTPUT TOKEN-FILE
-000067     COMPUTE TOKEN-GERADO = FUNCTION RANDOM * 1234567890 * 999999999
+000065     CALL "TOKENGER" USING TOKEN-GERADO WS-TOKEN-STATUS
+000065     END-CALL
+000066     IF WS-TOKEN-STATUS = '61'
+000066         MOVE SPACES TO WS-MENSAGEM
+000066         STRING 'TOKEN.TXT OCUPADO, TENTE NOVAMENTE'
+000066             DELIMITED BY SIZE INTO WS-MENSAGEM
+000066         CALL "XPOWCFWNDSETTEXT" USING VALUE CmStatic1
+000066             REFERENCE WS-MENSAGEM
+000066         END-CALL
+000066         EXIT PROGRAM
+000066     END-IF
+000066     IF WS-TOKEN-STATUS NOT = '00'
+000066         MOVE SPACES TO WS-MENSAGEM
+000066         STRING 'ERRO AO GRAVAR TOKEN: ' WS-TOKEN-STATUS
+000066             DELIMITED BY SIZE INTO WS-MENSAGEM
+000066         CALL "XPOWCFWNDSETTEXT" USING VALUE CmStatic1
+000066             REFERENCE WS-MENSAGEM
+000066         END-CALL
+000066         EXIT PROGRAM
+000066     END-IF
 #LINE 68,#START,MOVE(68,12)
-000068     MOVE TOKEN-GERADO TO POW-0000 
-000068     CALL "XPOWCFWNDSETNUMERIC" USING VALUE CMD-TXT REFERENCE POW-0000 
-000068     END-CALL 
+000068     IF TOKENCFG-NUMERICO
+000068         MOVE FUNCTION NUMVAL(TOKEN-GERADO) TO POW-0000
+000068         CALL "XPOWCFWNDSETNUMERIC" USING VALUE CMD-TXT
+000068             REFERENCE POW-0000
+000068         END-CALL
+000068     END-IF
 #LINE 68,#END
-000069     MOVE TOKEN-GERADO TO TOKEN-RECORD
-000070     WRITE TOKEN-RECORD
-000071     CLOSE TOKEN-FILE
+000071     MOVE SPACES TO WS-MENSAGEM
+000071     STRING 'TOKEN GERADO: ' TOKEN-GERADO
+000071         DELIMITED BY SIZE INTO WS-MENSAGEM
+000071     CALL "XPOWCFWNDSETTEXT" USING VALUE CmStatic1
+000071         REFERENCE WS-MENSAGEM
+000071     END-CALL
 000072     EXIT PROGRAM.
 000073*</SCRIPT>
 000074 END PROGRAM     POW-SCRIPTLET1.
