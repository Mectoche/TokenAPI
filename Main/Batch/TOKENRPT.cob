@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TOKENRPT.
+      *****************************************************************
+      * Report-only job: reads the token ledger (token.txt) and prints
+      * a daily reconciliation summary - date, count issued, first and
+      * last token number of the day - for operations to hand-check
+      * against the number of customers served.
+      *
+      * The ledger is a chronological append-only log (see GERAR-TOKEN
+      * and TOKENGEN), so records for the same day are contiguous; this
+      * report relies on that and totals with a simple control break on
+      * TOKEN-RECORD-DATAHORA's date portion.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TOKEN-FILE ASSIGN TO 'token.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TOKEN-FILE-STATUS.
+       DATA DIVISION.
+       FILE            SECTION.
+       FD  TOKEN-FILE.
+       COPY TOKENREC.
+       WORKING-STORAGE SECTION.
+       COPY TOKENCFG.
+       01  WS-TOKEN-COMPLETO       PIC X(11) VALUE SPACES.
+       01  WS-TOKEN-FILE-STATUS    PIC X(02) VALUE '00'.
+       01  WS-FIM-ARQUIVO          PIC X VALUE 'N'.
+           88  FIM-ARQUIVO         VALUE 'Y'.
+       01  WS-DATA-ATUAL           PIC X(08) VALUE SPACES.
+       01  WS-DATA-GRUPO           PIC X(08) VALUE SPACES.
+       01  WS-DATA-EDITADA         PIC X(10) VALUE SPACES.
+       01  WS-CONTADOR-GRUPO       PIC 9(06) VALUE ZERO.
+       01  WS-PRIMEIRO-TOKEN-GRUPO PIC X(11) VALUE SPACES.
+       01  WS-ULTIMO-TOKEN-GRUPO   PIC X(11) VALUE SPACES.
+       01  WS-TOTAL-TOKENS         PIC 9(06) VALUE ZERO.
+       01  WS-LINHA-RELATORIO.
+           05  WS-LR-DATA          PIC X(10).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-LR-QTDE          PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-LR-PRIMEIRO      PIC X(11).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-LR-ULTIMO        PIC X(11).
+       PROCEDURE       DIVISION.
+       PROGRAMA-PRINCIPAL.
+           DISPLAY '============================================='
+           DISPLAY 'RELATORIO DE RECONCILIACAO DIARIA DE TOKENS'
+           DISPLAY '============================================='
+           DISPLAY 'DATA         QTDE     PRIMEIRO TOKEN   ULTIMO TOKEN'
+           OPEN INPUT TOKEN-FILE
+           IF WS-TOKEN-FILE-STATUS NOT = '00' AND
+              WS-TOKEN-FILE-STATUS NOT = '05'
+               DISPLAY 'TOKENRPT: erro ao abrir token.txt, status '
+                   WS-TOKEN-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM LER-PROXIMO-REGISTRO
+           PERFORM UNTIL FIM-ARQUIVO
+               MOVE TOKEN-RECORD-DATAHORA(1:8) TO WS-DATA-ATUAL
+               IF WS-DATA-GRUPO = SPACES
+                   MOVE WS-DATA-ATUAL TO WS-DATA-GRUPO
+               END-IF
+               IF WS-DATA-ATUAL NOT = WS-DATA-GRUPO
+                   PERFORM IMPRIMIR-GRUPO
+                   MOVE WS-DATA-ATUAL TO WS-DATA-GRUPO
+                   MOVE ZERO TO WS-CONTADOR-GRUPO
+               END-IF
+               PERFORM MONTAR-TOKEN-COMPLETO
+               IF WS-CONTADOR-GRUPO = ZERO
+                   MOVE WS-TOKEN-COMPLETO TO WS-PRIMEIRO-TOKEN-GRUPO
+               END-IF
+               MOVE WS-TOKEN-COMPLETO TO WS-ULTIMO-TOKEN-GRUPO
+               ADD 1 TO WS-CONTADOR-GRUPO
+               ADD 1 TO WS-TOTAL-TOKENS
+               PERFORM LER-PROXIMO-REGISTRO
+           END-PERFORM
+           IF WS-CONTADOR-GRUPO > ZERO
+               PERFORM IMPRIMIR-GRUPO
+           END-IF
+           CLOSE TOKEN-FILE
+           DISPLAY '============================================='
+           DISPLAY 'TOTAL GERAL: ' WS-TOTAL-TOKENS ' TOKEN(S)'
+           STOP RUN.
+
+       LER-PROXIMO-REGISTRO.
+           READ TOKEN-FILE
+               AT END MOVE 'Y' TO WS-FIM-ARQUIVO
+           END-READ.
+
+       MONTAR-TOKEN-COMPLETO.
+      *> Rebuild the full digits-plus-check-character token from its two
+      *> ledger fields (see TOKENREC.cpy) so ALFA-CHECK tokens print
+      *> whole instead of just their digit portion.
+           MOVE SPACES TO WS-TOKEN-COMPLETO
+           MOVE TOKEN-RECORD-TOKEN(1:TOKENCFG-COMPRIMENTO)
+               TO WS-TOKEN-COMPLETO(1:TOKENCFG-COMPRIMENTO)
+           IF TOKENCFG-ALFA-CHECK
+               MOVE TOKEN-RECORD-CHECK
+                   TO WS-TOKEN-COMPLETO(TOKENCFG-COMPRIMENTO + 1:1)
+           END-IF.
+
+       IMPRIMIR-GRUPO.
+           STRING WS-DATA-GRUPO(1:4) '-' WS-DATA-GRUPO(5:2) '-'
+               WS-DATA-GRUPO(7:2) DELIMITED BY SIZE INTO WS-DATA-EDITADA
+           MOVE WS-DATA-EDITADA     TO WS-LR-DATA
+           MOVE WS-CONTADOR-GRUPO   TO WS-LR-QTDE
+           MOVE WS-PRIMEIRO-TOKEN-GRUPO TO WS-LR-PRIMEIRO
+           MOVE WS-ULTIMO-TOKEN-GRUPO   TO WS-LR-ULTIMO
+           DISPLAY WS-LINHA-RELATORIO.
+       END PROGRAM     TOKENRPT.
