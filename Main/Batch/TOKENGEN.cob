@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TOKENGEN.
+      *****************************************************************
+      * Overnight batch job: pre-generates a block of tokens onto the
+      * shared ledger (token.txt) in one run, so a morning rollout does
+      * not depend on a teller clicking BTN-GERAR one at a time.
+      *
+      * Quantity is passed as the first command-line argument, e.g.
+      *     tokengen 500
+      * Defaults to 100 when no argument is given.
+      *
+      * Uses the same TOKENGER generation/uniqueness/append routine as
+      * the interactive BTN-GERAR-Click path (MainForrm's GERAR-TOKEN),
+      * so batch-issued and teller-issued tokens can never collide or
+      * clobber each other's append - TOKENGER serializes the whole
+      * roll-check-append sequence under token.lck.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA            DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TOKEN-STATUS         PIC X(02) VALUE '00'.
+       01  WS-PARM                 PIC X(20) VALUE SPACES.
+       01  WS-QUANTIDADE           PIC 9(06) VALUE ZERO.
+       01  WS-CONTADOR             PIC 9(06) VALUE ZERO.
+       01  WS-FALHAS               PIC 9(06) VALUE ZERO.
+       01  TOKEN-GERADO            PIC X(11) VALUE SPACES.
+       01  WS-TENTATIVAS-SLOT      PIC 9(03) VALUE ZERO.
+       01  WS-MAX-TENTATIVAS-SLOT  PIC 9(03) VALUE 5.
+       01  WS-SLOT-CONCLUIDO       PIC X VALUE 'N'.
+           88  SLOT-CONCLUIDO      VALUE 'Y'.
+       01  WS-NANOSSEGUNDOS-ESPERA PIC 9(18) VALUE 50000000.
+       PROCEDURE       DIVISION.
+       PROGRAMA-PRINCIPAL.
+           PERFORM OBTER-QUANTIDADE
+           PERFORM GERAR-BLOCO-DE-TOKENS WS-QUANTIDADE TIMES
+           DISPLAY 'TOKENGEN: ' WS-CONTADOR
+               ' token(s) gerado(s) em token.txt'
+           IF WS-FALHAS > ZERO
+               DISPLAY 'TOKENGEN: ' WS-FALHAS
+                   ' token(s) NAO gerado(s) - ver mensagens acima'
+           END-IF
+           STOP RUN.
+
+       OBTER-QUANTIDADE.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-PARM) TO WS-QUANTIDADE
+           END-IF
+           IF WS-QUANTIDADE = ZERO
+               MOVE 100 TO WS-QUANTIDADE
+           END-IF.
+
+       GERAR-BLOCO-DE-TOKENS.
+      *> TOKENGER already retries internally (up to ~5s) before giving
+      *> up on the lock, but a batch run competing with a burst of
+      *> teller activity can outlast that - retry the whole slot here
+      *> too instead of just logging and silently moving on to the next
+      *> one, or WS-CONTADOR ends up short of WS-QUANTIDADE with only a
+      *> log line (easy to miss in a cron job) to show for it.
+           MOVE ZERO TO WS-TENTATIVAS-SLOT
+           MOVE 'N' TO WS-SLOT-CONCLUIDO
+           PERFORM UNTIL SLOT-CONCLUIDO
+                   OR WS-TENTATIVAS-SLOT > WS-MAX-TENTATIVAS-SLOT
+               ADD 1 TO WS-TENTATIVAS-SLOT
+               CALL "TOKENGER" USING TOKEN-GERADO WS-TOKEN-STATUS
+               END-CALL
+               IF WS-TOKEN-STATUS = '61'
+                   DISPLAY 'TOKENGEN: token.txt ocupado, tentativa '
+                       WS-TENTATIVAS-SLOT ', tentando novamente'
+                   CALL "CBL_GC_NANOSLEEP" USING WS-NANOSSEGUNDOS-ESPERA
+                   END-CALL
+               ELSE
+                   MOVE 'Y' TO WS-SLOT-CONCLUIDO
+                   IF WS-TOKEN-STATUS NOT = '00'
+                       DISPLAY 'TOKENGEN: erro ao gravar token, status '
+                           WS-TOKEN-STATUS
+                       ADD 1 TO WS-FALHAS
+                   ELSE
+                       ADD 1 TO WS-CONTADOR
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF NOT SLOT-CONCLUIDO
+               DISPLAY 'TOKENGEN: token.txt permaneceu ocupado apos '
+                   WS-TENTATIVAS-SLOT ' tentativas - token nao gerado'
+               ADD 1 TO WS-FALHAS
+           END-IF.
+       END PROGRAM     TOKENGEN.
