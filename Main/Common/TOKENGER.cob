@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TOKENGER.
+      *****************************************************************
+      * Rolls a token, checks it for uniqueness against the shared
+      * ledger (token.txt), re-rolling on collision, and appends it to
+      * the ledger - all under a lock file (token.lck) held for the
+      * whole roll-check-append sequence, so two tellers (MainForrm's
+      * GERAR-TOKEN) or a teller and the overnight batch (TOKENGEN)
+      * can never both decide the same candidate is unique and append
+      * it twice. Readers (MainForm's CMD-TXT-Return lookup, TOKENRPT)
+      * do not need the lock - they only ever open token.txt for INPUT.
+      *
+      * LK-STATUS comes back '00' on success, '61' if the lock could
+      * not be obtained after WS-MAX-TENTATIVAS-LOCK retries, or the
+      * ledger's own FILE STATUS if the OPEN EXTEND/WRITE failed.
+      *
+      * The token's shape (digit count, plain numeric vs numeric-plus-
+      * check-character) is driven by TOKEN-CONFIG (see TOKENCFG.cpy)
+      * instead of being baked into a PIC clause here.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TOKEN-FILE ASSIGN TO 'token.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TOKEN-FILE-STATUS.
+           SELECT OPTIONAL LOCK-FILE ASSIGN TO 'token.lck'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-LOCK-STATUS.
+       DATA DIVISION.
+       FILE            SECTION.
+       FD  TOKEN-FILE.
+       COPY TOKENREC.
+       FD  LOCK-FILE.
+       01  LOCK-RECORD             PIC X(01).
+       WORKING-STORAGE SECTION.
+       COPY TOKENCFG.
+       01  WS-TOKEN-FILE-STATUS    PIC X(02) VALUE '00'.
+       01  WS-WRITE-STATUS         PIC X(02) VALUE '00'.
+       01  WS-LOCK-STATUS          PIC X(02) VALUE '00'.
+       01  WS-FIM-ARQUIVO          PIC X VALUE 'N'.
+           88  FIM-ARQUIVO         VALUE 'Y'.
+       01  WS-TOKEN-JA-EXISTE      PIC X VALUE 'N'.
+           88  TOKEN-JA-EXISTE     VALUE 'Y'.
+       01  WS-LOCK-OBTIDO          PIC X VALUE 'N'.
+           88  LOCK-OBTIDO         VALUE 'Y'.
+       01  WS-TENTATIVAS-LOCK      PIC 9(03) VALUE ZERO.
+       01  WS-MAX-TENTATIVAS-LOCK  PIC 9(03) VALUE 100.
+       01  WS-NANOSSEGUNDOS-ESPERA PIC 9(18) VALUE 50000000.
+       01  WS-SEMENTE-LANCADA      PIC X VALUE 'N'.
+           88  SEMENTE-LANCADA     VALUE 'Y'.
+       01  WS-SEMENTE               PIC 9(08) VALUE ZERO.
+       01  WS-SEMENTE-DESCARTE       PIC 9V9(9) VALUE ZERO.
+       01  WS-URANDOM-NOME          PIC X(20) VALUE '/dev/urandom'.
+       01  WS-URANDOM-ACESSO        PIC X(01) VALUE X"01".
+       01  WS-URANDOM-DENY          PIC X(01) VALUE X"00".
+       01  WS-URANDOM-DEVICE        PIC X(01) VALUE X"00".
+       01  WS-URANDOM-HANDLE        PIC X(04) VALUE LOW-VALUES.
+       01  WS-URANDOM-OFFSET        PIC X(08) VALUE LOW-VALUES.
+       01  WS-URANDOM-FLAGS         PIC X(01) VALUE X"00".
+       01  WS-URANDOM-TAM           PIC 9(08) COMP-X VALUE 4.
+       01  WS-URANDOM-SEMENTE       PIC 9(08) COMP-X VALUE ZERO.
+       01  WS-URANDOM-RC            PIC S9(09) COMP-5 VALUE ZERO.
+       01  WS-SORTEIO-1             PIC 9(10) VALUE ZERO.
+       01  WS-SORTEIO-2             PIC 9(10) VALUE ZERO.
+       01  WS-SORTEIO-3             PIC 9(10) VALUE ZERO.
+       01  WS-NUMERO-GERADO        PIC 9(10) VALUE ZERO.
+       01  WS-INICIO-DIGITOS       PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-DIGITOS        PIC X(10) VALUE SPACES.
+       01  WS-TOKEN-CONSTRUIDO     PIC X(11) VALUE SPACES.
+       01  WS-CHECK-CHAR           PIC X(01) VALUE SPACE.
+       01  WS-ALFABETO             PIC X(26)
+               VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01  WS-DIGITO-CHAR          PIC X(01) VALUE ZERO.
+       01  WS-SOMA-CHECK           PIC 9(06) VALUE ZERO.
+       01  WS-RESTO-CHECK          PIC 9(02) VALUE ZERO.
+       01  WS-I                    PIC 9(02) VALUE ZERO.
+       01  WS-TOKEN-DO-REGISTRO    PIC X(11) VALUE SPACES.
+       LINKAGE         SECTION.
+       01  LK-TOKEN-GERADO PIC X(11).
+       01  LK-STATUS       PIC X(02).
+       PROCEDURE       DIVISION USING LK-TOKEN-GERADO LK-STATUS.
+       SORTEAR-E-GRAVAR-TOKEN.
+           MOVE '00' TO LK-STATUS
+           PERFORM LANCAR-SEMENTE
+           PERFORM OBTER-LOCK
+           IF NOT LOCK-OBTIDO
+               MOVE '61' TO LK-STATUS
+               GOBACK
+           END-IF
+           PERFORM SORTEAR-TOKEN-UNICO
+           PERFORM GRAVAR-TOKEN-NO-LEDGER
+           IF WS-WRITE-STATUS NOT = '00'
+               MOVE WS-WRITE-STATUS TO LK-STATUS
+           END-IF
+           PERFORM LIBERAR-LOCK
+           GOBACK.
+
+       OBTER-LOCK.
+           MOVE ZERO TO WS-TENTATIVAS-LOCK
+           MOVE 'N' TO WS-LOCK-OBTIDO
+           PERFORM UNTIL LOCK-OBTIDO
+                   OR WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+               ADD 1 TO WS-TENTATIVAS-LOCK
+               OPEN EXTEND LOCK-FILE
+               IF WS-LOCK-STATUS = '00' OR WS-LOCK-STATUS = '05'
+                   MOVE 'Y' TO WS-LOCK-OBTIDO
+               ELSE
+                   CALL "CBL_GC_NANOSLEEP" USING WS-NANOSSEGUNDOS-ESPERA
+                   END-CALL
+               END-IF
+           END-PERFORM.
+
+       LIBERAR-LOCK.
+           CLOSE LOCK-FILE.
+
+       LANCAR-SEMENTE.
+      *> FUNCTION RANDOM with no seed replays the same sequence on
+      *> every run, which makes generated tokens predictable. Reseed
+      *> once per process, from real OS entropy (/dev/urandom), the
+      *> first time this subprogram runs - a clock-based seed is not
+      *> enough, since two processes started within the same clock
+      *> tick (e.g. batch fan-out) would reseed identically. Fall back
+      *> to the clock only if /dev/urandom cannot be opened.
+           IF NOT SEMENTE-LANCADA
+               PERFORM SORTEAR-SEMENTE-DO-SO
+               IF WS-URANDOM-RC = ZERO
+                   MOVE WS-URANDOM-SEMENTE TO WS-SEMENTE
+               ELSE
+                   MOVE FUNCTION CURRENT-DATE(9:8) TO WS-SEMENTE
+               END-IF
+               COMPUTE WS-SEMENTE-DESCARTE = FUNCTION RANDOM(WS-SEMENTE)
+               MOVE 'Y' TO WS-SEMENTE-LANCADA
+           END-IF.
+
+       SORTEAR-SEMENTE-DO-SO.
+           CALL "CBL_OPEN_FILE" USING WS-URANDOM-NOME WS-URANDOM-ACESSO
+               WS-URANDOM-DENY WS-URANDOM-DEVICE WS-URANDOM-HANDLE
+           RETURNING WS-URANDOM-RC
+           END-CALL
+           IF WS-URANDOM-RC = ZERO
+               CALL "CBL_READ_FILE" USING WS-URANDOM-HANDLE
+                   WS-URANDOM-OFFSET WS-URANDOM-TAM WS-URANDOM-FLAGS
+                   WS-URANDOM-SEMENTE
+               RETURNING WS-URANDOM-RC
+               END-CALL
+               CALL "CBL_CLOSE_FILE" USING WS-URANDOM-HANDLE
+               END-CALL
+           END-IF.
+
+       SORTEAR-TOKEN-UNICO.
+           MOVE 'Y' TO WS-TOKEN-JA-EXISTE
+           PERFORM UNTIL NOT TOKEN-JA-EXISTE
+               PERFORM MONTAR-TOKEN
+               MOVE 'N' TO WS-TOKEN-JA-EXISTE
+               MOVE 'N' TO WS-FIM-ARQUIVO
+               OPEN INPUT TOKEN-FILE
+               IF WS-TOKEN-FILE-STATUS NOT = '00'
+                       AND WS-TOKEN-FILE-STATUS NOT = '05'
+                   MOVE WS-TOKEN-FILE-STATUS TO LK-STATUS
+                   MOVE 'Y' TO WS-FIM-ARQUIVO
+               ELSE
+                   PERFORM UNTIL FIM-ARQUIVO
+                       READ TOKEN-FILE
+                           AT END
+                               MOVE 'Y' TO WS-FIM-ARQUIVO
+                           NOT AT END
+                               PERFORM MONTAR-TOKEN-DO-REGISTRO
+                               IF WS-TOKEN-DO-REGISTRO = LK-TOKEN-GERADO
+                                   MOVE 'Y' TO WS-TOKEN-JA-EXISTE
+                                   MOVE 'Y' TO WS-FIM-ARQUIVO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE TOKEN-FILE
+               END-IF
+           END-PERFORM.
+
+       MONTAR-TOKEN-DO-REGISTRO.
+      *> Rebuild the full digits-plus-check-character token from its two
+      *> ledger fields (see TOKENREC.cpy) so it can be compared whole
+      *> against the freshly rolled candidate.
+           MOVE SPACES TO WS-TOKEN-DO-REGISTRO
+           MOVE TOKEN-RECORD-TOKEN(1:TOKENCFG-COMPRIMENTO)
+               TO WS-TOKEN-DO-REGISTRO(1:TOKENCFG-COMPRIMENTO)
+           IF TOKENCFG-ALFA-CHECK
+               MOVE TOKEN-RECORD-CHECK
+                   TO WS-TOKEN-DO-REGISTRO(TOKENCFG-COMPRIMENTO + 1:1)
+           END-IF.
+
+       MONTAR-TOKEN.
+      *> Combine three independent RANDOM draws (instead of one draw
+      *> scaled by fixed constants) so no single draw dominates the
+      *> resulting digits.
+           COMPUTE WS-SORTEIO-1 = FUNCTION RANDOM * 9999999999
+           COMPUTE WS-SORTEIO-2 = FUNCTION RANDOM * 9999999999
+           COMPUTE WS-SORTEIO-3 = FUNCTION RANDOM * 9999999999
+           COMPUTE WS-NUMERO-GERADO = FUNCTION MOD(
+               WS-SORTEIO-1 + (WS-SORTEIO-2 * 3) + (WS-SORTEIO-3 * 7),
+               10000000000)
+           COMPUTE WS-INICIO-DIGITOS = 11 - TOKENCFG-COMPRIMENTO
+           MOVE SPACES TO WS-TOKEN-CONSTRUIDO
+           MOVE WS-NUMERO-GERADO(WS-INICIO-DIGITOS:TOKENCFG-COMPRIMENTO)
+               TO WS-TOKEN-DIGITOS(1:TOKENCFG-COMPRIMENTO)
+           MOVE WS-TOKEN-DIGITOS(1:TOKENCFG-COMPRIMENTO)
+               TO WS-TOKEN-CONSTRUIDO(1:TOKENCFG-COMPRIMENTO)
+           IF TOKENCFG-ALFA-CHECK
+               PERFORM CALCULAR-CHECK-DIGIT
+               MOVE WS-CHECK-CHAR
+                   TO WS-TOKEN-CONSTRUIDO(TOKENCFG-COMPRIMENTO + 1:1)
+           END-IF
+           MOVE WS-TOKEN-CONSTRUIDO TO LK-TOKEN-GERADO.
+
+       CALCULAR-CHECK-DIGIT.
+           MOVE ZERO TO WS-SOMA-CHECK
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > TOKENCFG-COMPRIMENTO
+               MOVE WS-TOKEN-DIGITOS(WS-I:1) TO WS-DIGITO-CHAR
+               COMPUTE WS-SOMA-CHECK = WS-SOMA-CHECK +
+                   (FUNCTION NUMVAL(WS-DIGITO-CHAR) * WS-I)
+           END-PERFORM
+           COMPUTE WS-RESTO-CHECK = FUNCTION MOD(WS-SOMA-CHECK, 26)
+           MOVE WS-ALFABETO(WS-RESTO-CHECK + 1:1) TO WS-CHECK-CHAR.
+
+       GRAVAR-TOKEN-NO-LEDGER.
+           OPEN EXTEND TOKEN-FILE
+           MOVE WS-TOKEN-FILE-STATUS TO WS-WRITE-STATUS
+           IF WS-TOKEN-FILE-STATUS = '00' OR WS-TOKEN-FILE-STATUS = '05'
+               MOVE SPACES TO TOKEN-RECORD-TOKEN
+               MOVE LK-TOKEN-GERADO(1:TOKENCFG-COMPRIMENTO)
+                   TO TOKEN-RECORD-TOKEN(1:TOKENCFG-COMPRIMENTO)
+               IF TOKENCFG-ALFA-CHECK
+                   MOVE LK-TOKEN-GERADO(TOKENCFG-COMPRIMENTO + 1:1)
+                       TO TOKEN-RECORD-CHECK
+               ELSE
+                   MOVE SPACE TO TOKEN-RECORD-CHECK
+               END-IF
+               MOVE FUNCTION CURRENT-DATE(1:14) TO TOKEN-RECORD-DATAHORA
+               WRITE TOKEN-RECORD
+               MOVE WS-TOKEN-FILE-STATUS TO WS-WRITE-STATUS
+               CLOSE TOKEN-FILE
+      *>         Only let the CLOSE status override the WRITE status
+      *>         when the WRITE itself succeeded - a WRITE failure must
+      *>         not be masked by a CLOSE that then succeeds.
+               IF WS-WRITE-STATUS = '00'
+                   MOVE WS-TOKEN-FILE-STATUS TO WS-WRITE-STATUS
+               END-IF
+           END-IF.
+       END PROGRAM     TOKENGER.
