@@ -0,0 +1,29 @@
+      *****************************************************************
+      * TOKENCFG.cpy
+      * Token format configuration - a single, small config record so
+      * the token's length/shape lives in one place instead of being
+      * baked into every PIC 9(10) in the programs that touch it.
+      * Shared by TOKENGER (generation), MainForrm/MainForm (interactive
+      * generate/validate) and TOKENGEN/TOKENRPT (batch).
+      *
+      * TOKENCFG-TIPO selects the format:
+      *   '9' TOKENCFG-NUMERICO   - all-digits token, TOKENCFG-COMPRIMENTO
+      *                             digits long (e.g. 8 or 10).
+      *   'A' TOKENCFG-ALFA-CHECK - TOKENCFG-COMPRIMENTO digits plus one
+      *                             trailing alphabetic check character
+      *                             (see TOKENGER's CALCULAR-CHECK-DIGIT).
+      *
+      * TOKENCFG-TAM-MAXIMO is the widest a token can ever be under any
+      * supported format (digits plus the optional check character).
+      * The ledger record layout in TOKENREC.cpy keeps the digit portion
+      * (TOKEN-RECORD-TOKEN) and the check character (TOKEN-RECORD-CHECK)
+      * as separate fixed-size fields instead of one field sized to
+      * TOKENCFG-TAM-MAXIMO, so token.txt's append-only history never
+      * shifts byte offsets if the configured length/format changes.
+      *****************************************************************
+       01  TOKEN-CONFIG.
+           05  TOKENCFG-COMPRIMENTO    PIC 9(02) VALUE 10.
+           05  TOKENCFG-TIPO           PIC X(01) VALUE '9'.
+               88  TOKENCFG-NUMERICO   VALUE '9'.
+               88  TOKENCFG-ALFA-CHECK VALUE 'A'.
+           05  TOKENCFG-TAM-MAXIMO     PIC 9(02) VALUE 11.
