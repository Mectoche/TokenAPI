@@ -0,0 +1,25 @@
+      *****************************************************************
+      * TOKENREC.cpy
+      * Ledger record layout for token.txt (LINE SEQUENTIAL).
+      * Shared by every program that reads or writes the token ledger:
+      * MainForrm's GERAR-TOKEN, MainForm's CMD-TXT-Return lookup, and
+      * the TOKENGEN / TOKENRPT batch programs.
+      *
+      * token.txt is an append-only audit log that is never rewritten
+      * (see req 000), so this layout can only ever grow by adding a
+      * new trailing field - TOKEN-RECORD-TOKEN and TOKEN-RECORD-DATAHORA
+      * must keep their original size/position forever, or every line
+      * written before the change shifts under the new field boundaries.
+      * TOKEN-RECORD-TOKEN therefore stays sized for the digit portion
+      * only (TOKENCFG-COMPRIMENTO digits, up to 10); the optional
+      * trailing check character (see TOKENCFG-ALFA-CHECK) lives in its
+      * own trailing field, TOKEN-RECORD-CHECK, added after the fact.
+      * LINE SEQUENTIAL space-pads short lines to the FD's record
+      * length on READ, so every record written before TOKEN-RECORD-CHECK
+      * existed reads back with it blank - the correct reading, since
+      * none of those tokens ever had a check character.
+      *****************************************************************
+       01  TOKEN-RECORD.
+           05  TOKEN-RECORD-TOKEN      PIC X(10).
+           05  TOKEN-RECORD-DATAHORA   PIC X(14).
+           05  TOKEN-RECORD-CHECK      PIC X(01).
